@@ -7,18 +7,40 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CONTA-REC ASSIGN TO CONTAREC.
-           SELECT OUT-REC   ASSIGN TO OUTREC.
+           SELECT CONTA-REC  ASSIGN TO CONTAREC.
+           SELECT SORT-WORK  ASSIGN TO "SRTWK01".
+           SELECT SORTED-REC ASSIGN TO CONTASRT.
+           SELECT OUT-REC    ASSIGN TO OUTREC.
+           SELECT EXCEP-REC  ASSIGN TO EXCEPREC.
+           SELECT OPTIONAL RUN-DATE-CTL ASSIGN TO RUNDATE.
+           SELECT CSV-REC    ASSIGN TO CSVFILE.
+           SELECT OPTIONAL CKPT-OLD ASSIGN TO CKPTOLD.
+           SELECT CKPT-NEW   ASSIGN TO CKPTNEW.
+           SELECT ERROR-REC  ASSIGN TO ERRLIST.
+           SELECT OUT-REC-BK   ASSIGN TO "OUTRECBK".
+           SELECT EXCEP-REC-BK ASSIGN TO "EXCEPRBK".
+           SELECT CSV-REC-BK   ASSIGN TO "CSVFILBK".
+           SELECT ERROR-REC-BK ASSIGN TO "ERRLSTBK".
        DATA DIVISION.
        FILE SECTION.
        FD  CONTA-REC  RECORDING MODE F.
-       01  CONTA-FIELD.
-           05 CONTA-NUM      PIC 9(4).
-           05 SOBRENOME      PIC X(15).
-           05 PRIM-NOME      PIC X(15).
-           05 SALDO          PIC S9(7)V99 COMP-3.
-           05 LIMITE         PIC S9(7)V99 COMP-3.
-           05 FILLER         PIC X(36).
+           COPY CONTAREC REPLACING CONTA-FIELD BY RAW-CONTA-FIELD
+                                   CONTA-NUM   BY RAW-CONTA-NUM
+                                   SOBRENOME   BY RAW-SOBRENOME
+                                   PRIM-NOME   BY RAW-PRIM-NOME
+                                   SALDO       BY RAW-SALDO
+                                   LIMITE      BY RAW-LIMITE.
+
+       SD  SORT-WORK.
+           COPY CONTAREC REPLACING CONTA-FIELD BY SORT-REC
+                                   CONTA-NUM   BY SR-CONTA-NUM
+                                   SOBRENOME   BY SR-SOBRENOME
+                                   PRIM-NOME   BY SR-PRIM-NOME
+                                   SALDO       BY SR-SALDO
+                                   LIMITE      BY SR-LIMITE.
+
+       FD  SORTED-REC  RECORDING MODE F.
+           COPY CONTAREC.
 
        FD  OUT-REC    RECORDING MODE F.
        01  OUT-FIELD.
@@ -31,6 +53,97 @@
            05  OUT-LIMITE         PIC $.$$$.$$9,99.
            05  FILLER             PIC X(1) VALUE SPACES.
            05  OUT-SALDO          PIC $.$$$.$$9,99.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  OUT-DISPONIVEL     PIC $$$.$$$.$$9,99-.
+           05  OUT-MARCA          PIC X(1).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  OUT-JUROS          PIC $.$$$.$$9,99.
+
+       FD  EXCEP-REC  RECORDING MODE F.
+       01  EXCEP-FIELD.
+           05  EXC-NUMERO         PIC 9(4).
+           05  FILLER             PIC X(5) VALUE SPACES.
+           05  EXC-SOBRENOME      PIC X(15).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  EXC-PRIM-NOME      PIC X(15).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  EXC-LIMITE         PIC $.$$$.$$9,99.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  EXC-SALDO          PIC $.$$$.$$9,99-.
+
+       FD  RUN-DATE-CTL  RECORDING MODE F.
+       01  RDC-RECORD        PIC X(8).
+
+       FD  CSV-REC    RECORDING MODE F.
+       01  CSV-LINE          PIC X(80).
+
+       FD  CKPT-OLD  RECORDING MODE F.
+       01  CKPT-OLD-REC.
+           05 CKPT-OLD-COUNT     PIC 9(9).
+           05 CKPT-OLD-CONTA     PIC 9(4).
+           05 CKPT-OLD-HASH      PIC 9(9).
+           05 CKPT-OLD-SALDO     PIC S9(9)V99 COMP-3.
+           05 CKPT-OLD-LIMITE    PIC S9(9)V99 COMP-3.
+           05 CKPT-OLD-PREV-INI  PIC X.
+           05 CKPT-OLD-SUB-CNT   PIC 9(7).
+           05 CKPT-OLD-SUB-SALDO PIC S9(9)V99 COMP-3.
+           05 CKPT-OLD-SUB-LIM   PIC S9(9)V99 COMP-3.
+           05 CKPT-OLD-EXC-CNT   PIC 9(7).
+           05 CKPT-OLD-EXC-SALDO PIC S9(9)V99 COMP-3.
+           05 CKPT-OLD-EXC-LIM   PIC S9(9)V99 COMP-3.
+           05 CKPT-OLD-SKIP-CNT  PIC 9(7).
+           05 CKPT-OLD-PAGE-NUM  PIC 9(4).
+           05 CKPT-OLD-LINE-CNT  PIC 9(4).
+           05 CKPT-OLD-OUT-CNT   PIC 9(9).
+           05 CKPT-OLD-EXCF-CNT  PIC 9(9).
+           05 CKPT-OLD-CSV-CNT   PIC 9(9).
+           05 CKPT-OLD-ERR-CNT   PIC 9(9).
+           05 FILLER             PIC X(8).
+
+       FD  CKPT-NEW  RECORDING MODE F.
+       01  CKPT-NEW-REC.
+           05 CKPT-NEW-COUNT     PIC 9(9).
+           05 CKPT-NEW-CONTA     PIC 9(4).
+           05 CKPT-NEW-HASH      PIC 9(9).
+           05 CKPT-NEW-SALDO     PIC S9(9)V99 COMP-3.
+           05 CKPT-NEW-LIMITE    PIC S9(9)V99 COMP-3.
+           05 CKPT-NEW-PREV-INI  PIC X.
+           05 CKPT-NEW-SUB-CNT   PIC 9(7).
+           05 CKPT-NEW-SUB-SALDO PIC S9(9)V99 COMP-3.
+           05 CKPT-NEW-SUB-LIM   PIC S9(9)V99 COMP-3.
+           05 CKPT-NEW-EXC-CNT   PIC 9(7).
+           05 CKPT-NEW-EXC-SALDO PIC S9(9)V99 COMP-3.
+           05 CKPT-NEW-EXC-LIM   PIC S9(9)V99 COMP-3.
+           05 CKPT-NEW-SKIP-CNT  PIC 9(7).
+           05 CKPT-NEW-PAGE-NUM  PIC 9(4).
+           05 CKPT-NEW-LINE-CNT  PIC 9(4).
+           05 CKPT-NEW-OUT-CNT   PIC 9(9).
+           05 CKPT-NEW-EXCF-CNT  PIC 9(9).
+           05 CKPT-NEW-CSV-CNT   PIC 9(9).
+           05 CKPT-NEW-ERR-CNT   PIC 9(9).
+           05 FILLER             PIC X(8).
+
+       FD  ERROR-REC  RECORDING MODE F.
+       01  ERROR-FIELD.
+           05  ERR-NUMERO         PIC X(4).
+           05  FILLER             PIC X(5) VALUE SPACES.
+           05  ERR-SOBRENOME      PIC X(15).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  ERR-PRIM-NOME      PIC X(15).
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  ERR-MOTIVO         PIC X(30).
+
+       FD  OUT-REC-BK    RECORDING MODE F.
+       01  OUT-FIELD-BK       PIC X(96).
+
+       FD  EXCEP-REC-BK  RECORDING MODE F.
+       01  EXCEP-FIELD-BK     PIC X(67).
+
+       FD  CSV-REC-BK    RECORDING MODE F.
+       01  CSV-LINE-BK        PIC X(80).
+
+       FD  ERROR-REC-BK  RECORDING MODE F.
+       01  ERROR-FIELD-BK     PIC X(71).
 
        WORKING-STORAGE SECTION.
        01  FLAGS.
@@ -45,10 +158,84 @@
            05 TOTAL-SALDO    PIC S9(9)V99 COMP-3 VALUE ZERO.
            05 TOTAL-LIMITE   PIC S9(9)V99 COMP-3 VALUE ZERO.
 
+       01  WT-EXCECAO.
+           05 EXC-COUNT       PIC 9(7)     VALUE ZERO.
+           05 EXC-TOTAL-SALDO PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 EXC-TOTAL-LIM   PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WT-SUBTOTAL.
+           05 WS-PREV-INICIAL PIC X         VALUE SPACE.
+           05 WS-SUB-COUNT    PIC 9(7)      VALUE ZERO.
+           05 WS-SUB-SALDO    PIC S9(9)V99  COMP-3 VALUE ZERO.
+           05 WS-SUB-LIMITE   PIC S9(9)V99  COMP-3 VALUE ZERO.
+
+       01  WT-PAGINACAO.
+           05 WS-PAGE-NUM     PIC 9(4)      VALUE ZERO.
+           05 WS-LINE-COUNT   PIC 9(4)      VALUE ZERO.
+           05 WS-LINHAS-PAG   PIC 9(4)      VALUE 20.
+
+       01  WT-CONTROLE.
+           05 WS-REC-COUNT    PIC 9(9)      VALUE ZERO.
+           05 WS-HASH-TOTAL   PIC 9(9)      VALUE ZERO.
+
+       01  WT-CSV-NUMERO.
+           05 WT-CSV-SINAL    PIC X.
+           05 WT-CSV-INTEIRO  PIC 9(7).
+           05 WT-CSV-DECIMAL  PIC 9(2).
+       01  WT-CSV-INTEIRO-ED  PIC Z(6)9.
+       01  WT-CSV-CAMPO       PIC X(11).
+       01  WT-CSV-PTR         PIC 9(4).
+       01  WT-CSV-ABS         PIC S9(7)V99 COMP-3.
+
+       01  WT-CHECKPOINT.
+           05 WS-CKPT-FOUND    PIC X    VALUE 'N'.
+           05 WS-CKPT-INTERVAL PIC 9(4) VALUE 500.
+           05 WS-CKPT-SKIP     PIC 9(9) VALUE ZERO.
+
+       01  WT-CKPT-RESTAURA.
+           05 WS-CKPT-OUT-CNT  PIC 9(9) VALUE ZERO.
+           05 WS-CKPT-EXC-CNT  PIC 9(9) VALUE ZERO.
+           05 WS-CKPT-CSV-CNT  PIC 9(9) VALUE ZERO.
+           05 WS-CKPT-ERR-CNT  PIC 9(9) VALUE ZERO.
+
+       01  WT-CONTADOR-SAIDAS.
+           05 WS-OUT-CNT       PIC 9(9) VALUE ZERO.
+           05 WS-EXC-CNT       PIC 9(9) VALUE ZERO.
+           05 WS-CSV-CNT       PIC 9(9) VALUE ZERO.
+           05 WS-ERR-CNT       PIC 9(9) VALUE ZERO.
+
+       01  WT-TRUNCA.
+           05 WT-TR-RC         PIC S9(9) COMP-5.
+           05 WT-TR-EOF        PIC X.
+           05 WT-TR-ALVO       PIC 9(9).
+           05 WT-TR-I          PIC 9(9).
+           05 WT-TR-NOME-ORIG  PIC X(20).
+           05 WT-TR-NOME-BAK   PIC X(20).
+
+       01  WT-VALIDACAO.
+           05 WS-REG-INVALIDO PIC X       VALUE SPACE.
+           05 WS-SKIP-COUNT   PIC 9(7)    VALUE ZERO.
+           05 WS-MOTIVO       PIC X(30)   VALUE SPACES.
+
+       01  WT-FAIXA-VALORES.
+           05 WS-LIMITE-MAX   PIC S9(7)V99 COMP-3 VALUE 999999,99.
+           05 WS-SALDO-MAX    PIC S9(7)V99 COMP-3 VALUE 999999,99.
+           05 WS-SALDO-MIN    PIC S9(7)V99 COMP-3 VALUE -999999,99.
+
+       01  WT-JUROS.
+           05 WS-TAXA-DIARIA  PIC S9V9(4)  COMP-3 VALUE 0,0033.
+           05 WS-DISPONIVEL   PIC S9(9)V99 COMP-3.
+           05 WS-JUROS-CALC   PIC S9(7)V99 COMP-3.
+
        01  CAB-1.
            05 FILLER         PIC X(20) VALUE 'RELATORIO FINANCEIRO'.
            05 FILLER         PIC X(60) VALUE SPACES.
 
+       01  CAB-1-EXC.
+           05 FILLER         PIC X(46)
+              VALUE 'CONTAS EM DESCOBERTO / LIMITE EXCEDIDO'.
+           05 FILLER         PIC X(34) VALUE SPACES.
+
        01  CAB-2.
            05 FILLER         PIC X(4) VALUE 'ANO '.
            05 CAB-ANO        PIC 9(4).
@@ -58,6 +245,9 @@
            05 FILLER         PIC X(4) VALUE SPACES.
            05 FILLER         PIC X(4) VALUE 'DIA '.
            05 CAB-DIA        PIC 9(2).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 FILLER         PIC X(7) VALUE 'PAGINA '.
+           05 CAB-PAGINA     PIC ZZZ9.
 
        01  CAB-3.
            05 FILLER         PIC X(8)  VALUE 'N. CONTA'.
@@ -69,6 +259,10 @@
            05 FILLER         PIC X(6)  VALUE 'LIMITE'.
            05 FILLER         PIC X(8)  VALUE SPACES.
            05 FILLER         PIC X(5)  VALUE 'SALDO'.
+           05 FILLER         PIC X(6)  VALUE SPACES.
+           05 FILLER         PIC X(10) VALUE 'DISPONIVEL'.
+           05 FILLER         PIC X(7)  VALUE SPACES.
+           05 FILLER         PIC X(5)  VALUE 'JUROS'.
 
        01  CAB-4.
            05 FILLER         PIC X(08) VALUE '--------'.
@@ -76,11 +270,15 @@
            05 FILLER         PIC X(15) VALUE '---------------'.
            05 FILLER         PIC X(01) VALUE SPACES.
            05 FILLER         PIC X(15) VALUE '---------------'.
-           05 FILLER         PIC X(02) VALUE SPACES.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(12) VALUE '------------'.
+           05 FILLER         PIC X(01) VALUE SPACES.
            05 FILLER         PIC X(12) VALUE '------------'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(15) VALUE '---------------'.
            05 FILLER         PIC X(02) VALUE SPACES.
            05 FILLER         PIC X(12) VALUE '------------'.
-       
+
        01  ROD-1.
            05 FILLER         PIC X(6)  VALUE 'TOTAL '.
            05 FILLER         PIC X(2)  VALUE SPACES.
@@ -90,55 +288,538 @@
            05 FILLER         PIC X(6)  VALUE 'SALDO '.
            05 TOTAL-SALDO-O  PIC $$$.$$$.$$9,99.
 
-       PROCEDURE DIVISION.
+       01  SUB-1.
+           05 FILLER         PIC X(9)  VALUE 'SUBTOTAL '.
+           05 SUB-LETRA      PIC X(1).
+           05 FILLER         PIC X(3)  VALUE SPACES.
+           05 FILLER         PIC X(7)  VALUE 'CONTAS '.
+           05 SUB-COUNT-O    PIC ZZZ.ZZ9.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 FILLER         PIC X(7)  VALUE 'LIMITE '.
+           05 SUB-LIM-O      PIC $$$.$$$.$$9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 FILLER         PIC X(6)  VALUE 'SALDO '.
+           05 SUB-SALDO-O    PIC $$$.$$$.$$9,99.
+
+       01  CTL-1.
+           05 FILLER         PIC X(24) VALUE 'CONTROLE DE ARQUIVO'.
+           05 FILLER         PIC X(56) VALUE SPACES.
+
+       01  CTL-2.
+           05 FILLER         PIC X(12) VALUE 'REGISTROS  '.
+           05 CTL-REC-COUNT-O PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER         PIC X(4)  VALUE SPACES.
+           05 FILLER         PIC X(11) VALUE 'HASH CONTA '.
+           05 CTL-HASH-O     PIC ZZZ.ZZZ.ZZ9.
+
+       01  CAB-1-ERR.
+           05 FILLER         PIC X(31)
+              VALUE 'REGISTROS COM ERRO DE VALIDACAO'.
+           05 FILLER         PIC X(49) VALUE SPACES.
+
+       01  CAB-3-ERR.
+           05 FILLER         PIC X(8)  VALUE 'N. CONTA'.
+           05 FILLER         PIC X(1)  VALUE SPACES.
+           05 FILLER         PIC X(9)  VALUE 'SOBRENOME'.
+           05 FILLER         PIC X(7)  VALUE SPACES.
+           05 FILLER         PIC X(13) VALUE 'PRIMEIRO NOME'.
+           05 FILLER         PIC X(3)  VALUE SPACES.
+           05 FILLER         PIC X(6)  VALUE 'MOTIVO'.
+
+       01  CAB-4-ERR.
+           05 FILLER         PIC X(08) VALUE '--------'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(15) VALUE '---------------'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(15) VALUE '---------------'.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 FILLER         PIC X(30) VALUE
+              '------------------------------'.
+
+       01  ROD-1-ERR.
+           05 FILLER         PIC X(20) VALUE 'REGISTROS REJEITADOS'.
+           05 ERR-SKIP-O     PIC ZZZ.ZZ9.
+
+       01  ROD-1-EXC.
+           05 FILLER         PIC X(9)  VALUE 'CONTAS  '.
+           05 EXC-COUNT-O    PIC ZZZ.ZZ9.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 FILLER         PIC X(7)  VALUE 'LIMITE '.
+           05 EXC-LIM-O      PIC $$$.$$$.$$9,99.
+           05 FILLER         PIC X(2)  VALUE SPACES.
+           05 FILLER         PIC X(6)  VALUE 'SALDO '.
+           05 EXC-SALDO-O    PIC $$$.$$$.$$9,99-.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05 LK-PARM-LEN    PIC S9(4) COMP.
+           05 LK-PARM-TEXT   PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
        000-SETUP.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WT-DATE.
-           OPEN INPUT CONTA-REC.
-           OPEN OUTPUT OUT-REC.
+           PERFORM OBTEM-DATA-EXECUCAO.
+           SORT SORT-WORK ON ASCENDING KEY SR-SOBRENOME
+              USING CONTA-REC
+              GIVING SORTED-REC.
+           OPEN INPUT SORTED-REC.
+           PERFORM CARREGA-CHECKPOINT.
+           IF WS-CKPT-FOUND = 'Y'
+              PERFORM TRUNCA-SAIDAS
+              OPEN EXTEND OUT-REC
+              OPEN EXTEND EXCEP-REC
+              OPEN EXTEND CSV-REC
+              OPEN EXTEND ERROR-REC
+              PERFORM PULA-REGISTROS-PROCESSADOS
+           ELSE
+              OPEN OUTPUT OUT-REC
+              OPEN OUTPUT EXCEP-REC
+              OPEN OUTPUT CSV-REC
+              OPEN OUTPUT ERROR-REC
+           END-IF.
+           OPEN OUTPUT CKPT-NEW.
            MOVE WT-ANO TO CAB-ANO.
            MOVE WT-MES TO CAB-MES.
            MOVE WT-DIA TO CAB-DIA.
-           
+
        010-MAIN.
-           WRITE OUT-FIELD FROM CAB-1.
-           WRITE OUT-FIELD FROM CAB-2.
-           WRITE OUT-FIELD FROM CAB-3.
-           WRITE OUT-FIELD FROM CAB-4.
-           MOVE SPACES TO OUT-FIELD.
+           IF WS-CKPT-FOUND NOT = 'Y'
+              PERFORM IMPRIME-CABECALHO
+              WRITE EXCEP-FIELD FROM CAB-1-EXC
+              ADD 1 TO WS-EXC-CNT
+              WRITE EXCEP-FIELD FROM CAB-2
+              ADD 1 TO WS-EXC-CNT
+              WRITE EXCEP-FIELD FROM CAB-3
+              ADD 1 TO WS-EXC-CNT
+              WRITE EXCEP-FIELD FROM CAB-4
+              ADD 1 TO WS-EXC-CNT
+              MOVE SPACES TO EXCEP-FIELD
+              WRITE ERROR-FIELD FROM CAB-1-ERR
+              ADD 1 TO WS-ERR-CNT
+              WRITE ERROR-FIELD FROM CAB-2
+              ADD 1 TO WS-ERR-CNT
+              WRITE ERROR-FIELD FROM CAB-3-ERR
+              ADD 1 TO WS-ERR-CNT
+              WRITE ERROR-FIELD FROM CAB-4-ERR
+              ADD 1 TO WS-ERR-CNT
+              MOVE SPACES TO ERROR-FIELD
+           END-IF.
 
        020-RELAT.
            PERFORM LER-ARQ.
+           IF WS-CKPT-FOUND NOT = 'Y' AND EOF NOT = 'T'
+              MOVE SOBRENOME(1:1) TO WS-PREV-INICIAL
+           END-IF.
            PERFORM UNTIL EOF = 'T'
-              PERFORM ESC-ARQ
-              PERFORM SOMA-TOTAIS
+              PERFORM VALIDA-REGISTRO
+              IF WS-REG-INVALIDO = 'T'
+                 PERFORM ESCREVE-ERRO
+                 ADD 1 TO WS-SKIP-COUNT
+              ELSE
+                 IF SOBRENOME(1:1) NOT = WS-PREV-INICIAL
+                    PERFORM ESCREVE-SUBTOTAL
+                    MOVE SOBRENOME(1:1) TO WS-PREV-INICIAL
+                 END-IF
+                 PERFORM ESC-ARQ
+                 PERFORM SOMA-TOTAIS
+                 PERFORM SOMA-SUBTOTAIS
+                 PERFORM VERIF-EXCECAO
+              END-IF
+              IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+                 PERFORM GRAVA-CHECKPOINT
+              END-IF
               PERFORM LER-ARQ
            END-PERFORM.
+           PERFORM ESCREVE-SUBTOTAL.
            MOVE TOTAL-SALDO  TO TOTAL-SALDO-O.
            MOVE TOTAL-LIMITE TO TOTAL-LIM-O.
            MOVE SPACES TO OUT-FIELD.
            WRITE OUT-FIELD FROM CAB-4.
+           ADD 1 TO WS-OUT-CNT.
            MOVE SPACES TO OUT-FIELD.
            WRITE OUT-FIELD FROM ROD-1.
+           ADD 1 TO WS-OUT-CNT.
+           MOVE EXC-TOTAL-SALDO TO EXC-SALDO-O.
+           MOVE EXC-TOTAL-LIM   TO EXC-LIM-O.
+           MOVE EXC-COUNT       TO EXC-COUNT-O.
+           MOVE SPACES TO EXCEP-FIELD.
+           WRITE EXCEP-FIELD FROM CAB-4.
+           ADD 1 TO WS-EXC-CNT.
+           MOVE SPACES TO EXCEP-FIELD.
+           WRITE EXCEP-FIELD FROM ROD-1-EXC.
+           ADD 1 TO WS-EXC-CNT.
+           MOVE WS-SKIP-COUNT TO ERR-SKIP-O.
+           MOVE SPACES TO ERROR-FIELD.
+           WRITE ERROR-FIELD FROM CAB-4-ERR.
+           ADD 1 TO WS-ERR-CNT.
+           MOVE SPACES TO ERROR-FIELD.
+           WRITE ERROR-FIELD FROM ROD-1-ERR.
+           ADD 1 TO WS-ERR-CNT.
 
-       030-END.    
+       030-END.
+           PERFORM GRAVA-CHECKPOINT.
+           MOVE WS-REC-COUNT  TO CTL-REC-COUNT-O.
+           MOVE WS-HASH-TOTAL TO CTL-HASH-O.
+           MOVE SPACES TO OUT-FIELD.
+           WRITE OUT-FIELD FROM CTL-1.
+           ADD 1 TO WS-OUT-CNT.
+           MOVE SPACES TO OUT-FIELD.
+           WRITE OUT-FIELD FROM CTL-2.
+           ADD 1 TO WS-OUT-CNT.
            CLOSE OUT-REC.
-           CLOSE CONTA-REC.
+           CLOSE EXCEP-REC.
+           CLOSE CSV-REC.
+           CLOSE ERROR-REC.
+           CLOSE CKPT-NEW.
+           CLOSE SORTED-REC.
            GOBACK.
 
       *    PROCEDURES
+       OBTEM-DATA-EXECUCAO.
+           IF LK-PARM-LEN > 0
+              MOVE LK-PARM-TEXT(1:8) TO WT-DATE
+           ELSE
+              OPEN INPUT RUN-DATE-CTL
+              READ RUN-DATE-CTL INTO WT-DATE
+                 AT END MOVE FUNCTION CURRENT-DATE(1:8) TO WT-DATE
+              END-READ
+              CLOSE RUN-DATE-CTL
+           END-IF.
+
+       CARREGA-CHECKPOINT.
+           OPEN INPUT CKPT-OLD.
+           PERFORM UNTIL EOF = 'T'
+              READ CKPT-OLD
+                 AT END MOVE 'T' TO EOF
+                 NOT AT END
+                    MOVE 'Y'                TO WS-CKPT-FOUND
+                    MOVE CKPT-OLD-COUNT     TO WS-CKPT-SKIP
+                    MOVE CKPT-OLD-COUNT     TO WS-REC-COUNT
+                    MOVE CKPT-OLD-HASH      TO WS-HASH-TOTAL
+                    MOVE CKPT-OLD-SALDO     TO TOTAL-SALDO
+                    MOVE CKPT-OLD-LIMITE    TO TOTAL-LIMITE
+                    MOVE CKPT-OLD-PREV-INI  TO WS-PREV-INICIAL
+                    MOVE CKPT-OLD-SUB-CNT   TO WS-SUB-COUNT
+                    MOVE CKPT-OLD-SUB-SALDO TO WS-SUB-SALDO
+                    MOVE CKPT-OLD-SUB-LIM   TO WS-SUB-LIMITE
+                    MOVE CKPT-OLD-EXC-CNT   TO EXC-COUNT
+                    MOVE CKPT-OLD-EXC-SALDO TO EXC-TOTAL-SALDO
+                    MOVE CKPT-OLD-EXC-LIM   TO EXC-TOTAL-LIM
+                    MOVE CKPT-OLD-SKIP-CNT  TO WS-SKIP-COUNT
+                    MOVE CKPT-OLD-PAGE-NUM  TO WS-PAGE-NUM
+                    MOVE CKPT-OLD-LINE-CNT  TO WS-LINE-COUNT
+                    MOVE CKPT-OLD-OUT-CNT   TO WS-CKPT-OUT-CNT
+                    MOVE CKPT-OLD-EXCF-CNT  TO WS-CKPT-EXC-CNT
+                    MOVE CKPT-OLD-CSV-CNT   TO WS-CKPT-CSV-CNT
+                    MOVE CKPT-OLD-ERR-CNT   TO WS-CKPT-ERR-CNT
+              END-READ
+           END-PERFORM.
+           CLOSE CKPT-OLD.
+           MOVE SPACE TO EOF.
+
+       PULA-REGISTROS-PROCESSADOS.
+           PERFORM WS-CKPT-SKIP TIMES
+              READ SORTED-REC
+                 AT END MOVE 'T' TO EOF
+              END-READ
+           END-PERFORM.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-REC-COUNT   TO CKPT-NEW-COUNT.
+           MOVE CONTA-NUM      TO CKPT-NEW-CONTA.
+           MOVE WS-HASH-TOTAL  TO CKPT-NEW-HASH.
+           MOVE TOTAL-SALDO    TO CKPT-NEW-SALDO.
+           MOVE TOTAL-LIMITE   TO CKPT-NEW-LIMITE.
+           MOVE WS-PREV-INICIAL TO CKPT-NEW-PREV-INI.
+           MOVE WS-SUB-COUNT   TO CKPT-NEW-SUB-CNT.
+           MOVE WS-SUB-SALDO   TO CKPT-NEW-SUB-SALDO.
+           MOVE WS-SUB-LIMITE  TO CKPT-NEW-SUB-LIM.
+           MOVE EXC-COUNT      TO CKPT-NEW-EXC-CNT.
+           MOVE EXC-TOTAL-SALDO TO CKPT-NEW-EXC-SALDO.
+           MOVE EXC-TOTAL-LIM  TO CKPT-NEW-EXC-LIM.
+           MOVE WS-SKIP-COUNT  TO CKPT-NEW-SKIP-CNT.
+           MOVE WS-PAGE-NUM    TO CKPT-NEW-PAGE-NUM.
+           MOVE WS-LINE-COUNT  TO CKPT-NEW-LINE-CNT.
+           MOVE WS-OUT-CNT     TO CKPT-NEW-OUT-CNT.
+           MOVE WS-EXC-CNT     TO CKPT-NEW-EXCF-CNT.
+           MOVE WS-CSV-CNT     TO CKPT-NEW-CSV-CNT.
+           MOVE WS-ERR-CNT     TO CKPT-NEW-ERR-CNT.
+           WRITE CKPT-NEW-REC.
+
+       TRUNCA-SAIDAS.
+           PERFORM TRUNCA-OUT.
+           PERFORM TRUNCA-EXC.
+           PERFORM TRUNCA-CSV.
+           PERFORM TRUNCA-ERR.
+
+       TRUNCA-OUT.
+           MOVE "OUTREC"   TO WT-TR-NOME-ORIG.
+           MOVE "OUTRECBK" TO WT-TR-NOME-BAK.
+           MOVE WS-CKPT-OUT-CNT TO WT-TR-ALVO.
+           CALL "CBL_RENAME_FILE" USING WT-TR-NOME-ORIG WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+           MOVE SPACE TO WT-TR-EOF.
+           MOVE ZERO  TO WT-TR-I.
+           OPEN INPUT  OUT-REC-BK.
+           OPEN OUTPUT OUT-REC.
+           PERFORM UNTIL WT-TR-EOF = 'T' OR WT-TR-I >= WT-TR-ALVO
+              READ OUT-REC-BK
+                 AT END MOVE 'T' TO WT-TR-EOF
+                 NOT AT END
+                    WRITE OUT-FIELD FROM OUT-FIELD-BK
+                    ADD 1 TO WT-TR-I
+              END-READ
+           END-PERFORM.
+           CLOSE OUT-REC-BK.
+           CLOSE OUT-REC.
+           MOVE WT-TR-I TO WS-OUT-CNT.
+           MOVE SPACES TO OUT-FIELD.
+           CALL "CBL_DELETE_FILE" USING WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+
+       TRUNCA-EXC.
+           MOVE "EXCEPREC" TO WT-TR-NOME-ORIG.
+           MOVE "EXCEPRBK" TO WT-TR-NOME-BAK.
+           MOVE WS-CKPT-EXC-CNT TO WT-TR-ALVO.
+           CALL "CBL_RENAME_FILE" USING WT-TR-NOME-ORIG WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+           MOVE SPACE TO WT-TR-EOF.
+           MOVE ZERO  TO WT-TR-I.
+           OPEN INPUT  EXCEP-REC-BK.
+           OPEN OUTPUT EXCEP-REC.
+           PERFORM UNTIL WT-TR-EOF = 'T' OR WT-TR-I >= WT-TR-ALVO
+              READ EXCEP-REC-BK
+                 AT END MOVE 'T' TO WT-TR-EOF
+                 NOT AT END
+                    WRITE EXCEP-FIELD FROM EXCEP-FIELD-BK
+                    ADD 1 TO WT-TR-I
+              END-READ
+           END-PERFORM.
+           CLOSE EXCEP-REC-BK.
+           CLOSE EXCEP-REC.
+           MOVE WT-TR-I TO WS-EXC-CNT.
+           MOVE SPACES TO EXCEP-FIELD.
+           CALL "CBL_DELETE_FILE" USING WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+
+       TRUNCA-CSV.
+           MOVE "CSVFILE"  TO WT-TR-NOME-ORIG.
+           MOVE "CSVFILBK" TO WT-TR-NOME-BAK.
+           MOVE WS-CKPT-CSV-CNT TO WT-TR-ALVO.
+           CALL "CBL_RENAME_FILE" USING WT-TR-NOME-ORIG WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+           MOVE SPACE TO WT-TR-EOF.
+           MOVE ZERO  TO WT-TR-I.
+           OPEN INPUT  CSV-REC-BK.
+           OPEN OUTPUT CSV-REC.
+           PERFORM UNTIL WT-TR-EOF = 'T' OR WT-TR-I >= WT-TR-ALVO
+              READ CSV-REC-BK
+                 AT END MOVE 'T' TO WT-TR-EOF
+                 NOT AT END
+                    WRITE CSV-LINE FROM CSV-LINE-BK
+                    ADD 1 TO WT-TR-I
+              END-READ
+           END-PERFORM.
+           CLOSE CSV-REC-BK.
+           CLOSE CSV-REC.
+           MOVE WT-TR-I TO WS-CSV-CNT.
+           MOVE SPACES TO CSV-LINE.
+           CALL "CBL_DELETE_FILE" USING WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+
+       TRUNCA-ERR.
+           MOVE "ERRLIST"  TO WT-TR-NOME-ORIG.
+           MOVE "ERRLSTBK" TO WT-TR-NOME-BAK.
+           MOVE WS-CKPT-ERR-CNT TO WT-TR-ALVO.
+           CALL "CBL_RENAME_FILE" USING WT-TR-NOME-ORIG WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+           MOVE SPACE TO WT-TR-EOF.
+           MOVE ZERO  TO WT-TR-I.
+           OPEN INPUT  ERROR-REC-BK.
+           OPEN OUTPUT ERROR-REC.
+           PERFORM UNTIL WT-TR-EOF = 'T' OR WT-TR-I >= WT-TR-ALVO
+              READ ERROR-REC-BK
+                 AT END MOVE 'T' TO WT-TR-EOF
+                 NOT AT END
+                    WRITE ERROR-FIELD FROM ERROR-FIELD-BK
+                    ADD 1 TO WT-TR-I
+              END-READ
+           END-PERFORM.
+           CLOSE ERROR-REC-BK.
+           CLOSE ERROR-REC.
+           MOVE WT-TR-I TO WS-ERR-CNT.
+           MOVE SPACES TO ERROR-FIELD.
+           CALL "CBL_DELETE_FILE" USING WT-TR-NOME-BAK
+              RETURNING WT-TR-RC.
+
+       VALIDA-REGISTRO.
+           MOVE SPACE  TO WS-REG-INVALIDO.
+           MOVE SPACES TO WS-MOTIVO.
+           IF CONTA-NUM NOT NUMERIC
+              MOVE 'T' TO WS-REG-INVALIDO
+              MOVE 'CONTA INVALIDA' TO WS-MOTIVO
+           END-IF.
+           IF WS-REG-INVALIDO = SPACE AND SOBRENOME = SPACES
+              MOVE 'T' TO WS-REG-INVALIDO
+              MOVE 'SOBRENOME EM BRANCO' TO WS-MOTIVO
+           END-IF.
+           IF WS-REG-INVALIDO = SPACE AND PRIM-NOME = SPACES
+              MOVE 'T' TO WS-REG-INVALIDO
+              MOVE 'PRIMEIRO NOME EM BRANCO' TO WS-MOTIVO
+           END-IF.
+           IF WS-REG-INVALIDO = SPACE
+                 AND (LIMITE < 0 OR LIMITE > WS-LIMITE-MAX)
+              MOVE 'T' TO WS-REG-INVALIDO
+              MOVE 'LIMITE FORA DA FAIXA' TO WS-MOTIVO
+           END-IF.
+           IF WS-REG-INVALIDO = SPACE
+                 AND (SALDO < WS-SALDO-MIN OR SALDO > WS-SALDO-MAX)
+              MOVE 'T' TO WS-REG-INVALIDO
+              MOVE 'SALDO FORA DA FAIXA' TO WS-MOTIVO
+           END-IF.
+
+       ESCREVE-ERRO.
+           MOVE CONTA-NUM    TO ERR-NUMERO.
+           MOVE SOBRENOME    TO ERR-SOBRENOME.
+           MOVE PRIM-NOME    TO ERR-PRIM-NOME.
+           MOVE WS-MOTIVO    TO ERR-MOTIVO.
+           WRITE ERROR-FIELD.
+           ADD 1 TO WS-ERR-CNT.
+
        LER-ARQ.
-           READ CONTA-REC
+           READ SORTED-REC
               AT END MOVE 'T' TO EOF
+              NOT AT END
+                 ADD 1            TO WS-REC-COUNT
+                 ADD CONTA-NUM    TO WS-HASH-TOTAL
            END-READ.
 
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO CAB-PAGINA.
+           WRITE OUT-FIELD FROM CAB-1.
+           ADD 1 TO WS-OUT-CNT.
+           WRITE OUT-FIELD FROM CAB-2.
+           ADD 1 TO WS-OUT-CNT.
+           WRITE OUT-FIELD FROM CAB-3.
+           ADD 1 TO WS-OUT-CNT.
+           WRITE OUT-FIELD FROM CAB-4.
+           ADD 1 TO WS-OUT-CNT.
+           MOVE SPACES TO OUT-FIELD.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       VERIF-QUEBRA-PAGINA.
+           IF WS-LINE-COUNT >= WS-LINHAS-PAG
+              PERFORM IMPRIME-CABECALHO
+           END-IF.
+
        ESC-ARQ.
+           MOVE SPACES TO OUT-FIELD.
            MOVE CONTA-NUM TO OUT-NUMERO.
            MOVE SOBRENOME TO OUT-SOBRENOME.
            MOVE PRIM-NOME TO OUT-PRIM-NOME.
            MOVE LIMITE    TO OUT-LIMITE.
            MOVE SALDO     TO OUT-SALDO.
+           COMPUTE WS-DISPONIVEL = LIMITE - SALDO.
+           MOVE WS-DISPONIVEL TO OUT-DISPONIVEL.
+           IF SALDO > LIMITE
+              MOVE '*' TO OUT-MARCA
+              COMPUTE WS-JUROS-CALC =
+                 (SALDO - LIMITE) * WS-TAXA-DIARIA
+              MOVE WS-JUROS-CALC TO OUT-JUROS
+           ELSE
+              MOVE SPACE TO OUT-MARCA
+              MOVE ZERO TO OUT-JUROS
+           END-IF.
            WRITE OUT-FIELD.
+           ADD 1 TO WS-OUT-CNT.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM VERIF-QUEBRA-PAGINA.
+           PERFORM GERA-CSV.
+
+       GERA-CSV.
+           COMPUTE WT-CSV-ABS     = FUNCTION ABS(SALDO).
+           COMPUTE WT-CSV-INTEIRO = WT-CSV-ABS.
+           COMPUTE WT-CSV-DECIMAL = (WT-CSV-ABS - WT-CSV-INTEIRO) * 100.
+           IF SALDO < 0
+              MOVE '-' TO WT-CSV-SINAL
+           ELSE
+              MOVE SPACE TO WT-CSV-SINAL
+           END-IF.
+           MOVE WT-CSV-INTEIRO TO WT-CSV-INTEIRO-ED.
+           MOVE SPACES TO WT-CSV-CAMPO.
+           STRING FUNCTION TRIM(WT-CSV-SINAL)     DELIMITED BY SIZE
+                  FUNCTION TRIM(WT-CSV-INTEIRO-ED) DELIMITED BY SIZE
+                  '.'                              DELIMITED BY SIZE
+                  WT-CSV-DECIMAL                   DELIMITED BY SIZE
+                  INTO WT-CSV-CAMPO.
+           MOVE SPACES TO CSV-LINE.
+           MOVE 1 TO WT-CSV-PTR.
+           STRING FUNCTION TRIM(CONTA-NUM)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(SOBRENOME)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(PRIM-NOME)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WT-CSV-CAMPO)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  INTO CSV-LINE
+                  WITH POINTER WT-CSV-PTR.
+           COMPUTE WT-CSV-ABS     = FUNCTION ABS(LIMITE).
+           COMPUTE WT-CSV-INTEIRO = WT-CSV-ABS.
+           COMPUTE WT-CSV-DECIMAL = (WT-CSV-ABS - WT-CSV-INTEIRO) * 100.
+           IF LIMITE < 0
+              MOVE '-' TO WT-CSV-SINAL
+           ELSE
+              MOVE SPACE TO WT-CSV-SINAL
+           END-IF.
+           MOVE WT-CSV-INTEIRO TO WT-CSV-INTEIRO-ED.
+           MOVE SPACES TO WT-CSV-CAMPO.
+           STRING FUNCTION TRIM(WT-CSV-SINAL)     DELIMITED BY SIZE
+                  FUNCTION TRIM(WT-CSV-INTEIRO-ED) DELIMITED BY SIZE
+                  '.'                              DELIMITED BY SIZE
+                  WT-CSV-DECIMAL                   DELIMITED BY SIZE
+                  INTO WT-CSV-CAMPO.
+           STRING FUNCTION TRIM(WT-CSV-CAMPO)   DELIMITED BY SIZE
+                  INTO CSV-LINE
+                  WITH POINTER WT-CSV-PTR.
+           WRITE CSV-LINE.
+           ADD 1 TO WS-CSV-CNT.
 
        SOMA-TOTAIS.
            COMPUTE TOTAL-SALDO  = TOTAL-SALDO + SALDO   END-COMPUTE.
-           COMPUTE TOTAL-LIMITE = TOTAL-LIMITE + LIMITE END-COMPUTE.
\ No newline at end of file
+           COMPUTE TOTAL-LIMITE = TOTAL-LIMITE + LIMITE END-COMPUTE.
+
+       SOMA-SUBTOTAIS.
+           ADD 1      TO WS-SUB-COUNT.
+           ADD SALDO  TO WS-SUB-SALDO.
+           ADD LIMITE TO WS-SUB-LIMITE.
+
+       ESCREVE-SUBTOTAL.
+           IF WS-SUB-COUNT > 0
+              MOVE WS-PREV-INICIAL TO SUB-LETRA
+              MOVE WS-SUB-COUNT    TO SUB-COUNT-O
+              MOVE WS-SUB-LIMITE   TO SUB-LIM-O
+              MOVE WS-SUB-SALDO    TO SUB-SALDO-O
+              MOVE SPACES TO OUT-FIELD
+              WRITE OUT-FIELD FROM SUB-1
+              ADD 1 TO WS-OUT-CNT
+              ADD 1 TO WS-LINE-COUNT
+              PERFORM VERIF-QUEBRA-PAGINA
+              MOVE ZERO TO WS-SUB-COUNT
+              MOVE ZERO TO WS-SUB-SALDO
+              MOVE ZERO TO WS-SUB-LIMITE
+           END-IF.
+
+       VERIF-EXCECAO.
+           IF SALDO < 0 OR SALDO > LIMITE
+              MOVE CONTA-NUM TO EXC-NUMERO
+              MOVE SOBRENOME TO EXC-SOBRENOME
+              MOVE PRIM-NOME TO EXC-PRIM-NOME
+              MOVE LIMITE    TO EXC-LIMITE
+              MOVE SALDO     TO EXC-SALDO
+              WRITE EXCEP-FIELD
+              ADD 1        TO WS-EXC-CNT
+              ADD 1        TO EXC-COUNT
+              ADD SALDO    TO EXC-TOTAL-SALDO
+              ADD LIMITE   TO EXC-TOTAL-LIM
+           END-IF.
