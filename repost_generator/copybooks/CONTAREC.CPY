@@ -0,0 +1,8 @@
+      *    SHARED BY PAY AND PAYUPD.
+       01  CONTA-FIELD.
+           05 CONTA-NUM      PIC 9(4).
+           05 SOBRENOME      PIC X(15).
+           05 PRIM-NOME      PIC X(15).
+           05 SALDO          PIC S9(7)V99 COMP-3.
+           05 LIMITE         PIC S9(7)V99 COMP-3.
+           05 FILLER         PIC X(36).
