@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAYUPD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'R$' WITH PICTURE SYMBOL '$'
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER ASSIGN TO CONTAREC.
+           SELECT TRANS-REC  ASSIGN TO TRANFILE.
+           SELECT SORT-TRANS ASSIGN TO "SRTWK02".
+           SELECT SORTED-TRANS ASSIGN TO TRANSRT.
+           SELECT NEW-MASTER ASSIGN TO CONTARNW.
+           SELECT AUDIT-REC  ASSIGN TO PAYAUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER  RECORDING MODE F.
+           COPY CONTAREC.
+
+       FD  TRANS-REC   RECORDING MODE F.
+       01  RAW-TRANS-FIELD.
+           05 RAW-TRANS-CONTA-NUM   PIC 9(4).
+           05 RAW-TRANS-VALOR       PIC S9(7)V99 COMP-3.
+           05 FILLER                PIC X(19).
+
+       SD  SORT-TRANS.
+       01  SORT-TRANS-FIELD.
+           05 ST-CONTA-NUM       PIC 9(4).
+           05 ST-VALOR           PIC S9(7)V99 COMP-3.
+           05 FILLER             PIC X(19).
+
+       FD  SORTED-TRANS  RECORDING MODE F.
+       01  TRANS-FIELD.
+           05 TRANS-CONTA-NUM   PIC 9(4).
+           05 TRANS-VALOR       PIC S9(7)V99 COMP-3.
+           05 FILLER            PIC X(19).
+
+       FD  NEW-MASTER  RECORDING MODE F.
+           COPY CONTAREC REPLACING CONTA-FIELD BY NEW-FIELD
+                                   CONTA-NUM   BY NEW-CONTA-NUM
+                                   SOBRENOME   BY NEW-SOBRENOME
+                                   PRIM-NOME   BY NEW-PRIM-NOME
+                                   SALDO       BY NEW-SALDO
+                                   LIMITE      BY NEW-LIMITE.
+
+       FD  AUDIT-REC   RECORDING MODE F.
+       01  AUDIT-FIELD.
+           05 AUD-CONTA-NUM     PIC 9(4).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 AUD-SALDO-ANT     PIC $$$$.$$9,99-.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 AUD-VALOR         PIC $$$$.$$9,99-.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 AUD-SALDO-NOVO    PIC $$$$.$$9,99-.
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 AUD-DATA          PIC 9(8).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 AUD-HORA          PIC 9(6).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 AUD-STATUS        PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 MASTER-EOF     PIC X VALUE SPACE.
+           05 TRANS-EOF      PIC X VALUE SPACE.
+
+       01  WT-STAMP.
+           05 WT-STAMP-DATA.
+               10 WT-DATA    PIC 9(8).
+               10 WT-HORA    PIC 9(6).
+               10 FILLER     PIC X(8).
+
+       01  WT-NOVO-SALDO     PIC S9(9)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+       000-SETUP.
+           MOVE FUNCTION CURRENT-DATE TO WT-STAMP-DATA.
+           SORT SORT-TRANS ON ASCENDING KEY ST-CONTA-NUM
+              USING TRANS-REC
+              GIVING SORTED-TRANS.
+           OPEN INPUT  OLD-MASTER
+           OPEN INPUT  SORTED-TRANS
+           OPEN OUTPUT NEW-MASTER
+           OPEN OUTPUT AUDIT-REC.
+
+       010-MAIN.
+           PERFORM LER-MASTER.
+           PERFORM LER-TRANS.
+           PERFORM UNTIL MASTER-EOF = 'T'
+              PERFORM UNTIL TRANS-EOF = 'T'
+                    OR TRANS-CONTA-NUM > CONTA-NUM
+                 IF TRANS-CONTA-NUM = CONTA-NUM
+                    PERFORM APLICA-LANCAMENTO
+                 ELSE
+                    PERFORM REGISTRA-NOACCT
+                 END-IF
+                 PERFORM LER-TRANS
+              END-PERFORM
+              WRITE NEW-FIELD FROM CONTA-FIELD
+              PERFORM LER-MASTER
+           END-PERFORM.
+
+       020-SOBRAS.
+           PERFORM UNTIL TRANS-EOF = 'T'
+              PERFORM REGISTRA-NOACCT
+              PERFORM LER-TRANS
+           END-PERFORM.
+
+       030-END.
+           CLOSE OLD-MASTER.
+           CLOSE SORTED-TRANS.
+           CLOSE NEW-MASTER.
+           CLOSE AUDIT-REC.
+           GOBACK.
+
+      *    PROCEDURES
+       LER-MASTER.
+           READ OLD-MASTER
+              AT END MOVE 'T' TO MASTER-EOF
+           END-READ.
+
+       LER-TRANS.
+           READ SORTED-TRANS
+              AT END MOVE 'T' TO TRANS-EOF
+           END-READ.
+
+       REGISTRA-NOACCT.
+           MOVE TRANS-CONTA-NUM TO AUD-CONTA-NUM.
+           MOVE ZERO            TO AUD-SALDO-ANT.
+           MOVE TRANS-VALOR     TO AUD-VALOR.
+           MOVE ZERO            TO AUD-SALDO-NOVO.
+           MOVE WT-DATA         TO AUD-DATA.
+           MOVE WT-HORA         TO AUD-HORA.
+           MOVE 'NOACCT  '      TO AUD-STATUS.
+           WRITE AUDIT-FIELD.
+
+       APLICA-LANCAMENTO.
+           COMPUTE WT-NOVO-SALDO = SALDO + TRANS-VALOR.
+           MOVE TRANS-CONTA-NUM TO AUD-CONTA-NUM.
+           MOVE SALDO           TO AUD-SALDO-ANT.
+           MOVE TRANS-VALOR     TO AUD-VALOR.
+           MOVE WT-DATA         TO AUD-DATA.
+           MOVE WT-HORA         TO AUD-HORA.
+           IF WT-NOVO-SALDO < (LIMITE * -1)
+              MOVE SALDO        TO AUD-SALDO-NOVO
+              MOVE 'REJECTED'   TO AUD-STATUS
+           ELSE
+              MOVE WT-NOVO-SALDO TO SALDO
+              MOVE WT-NOVO-SALDO TO AUD-SALDO-NOVO
+              MOVE 'POSTED  '   TO AUD-STATUS
+           END-IF.
+           WRITE AUDIT-FIELD.
